@@ -0,0 +1,91 @@
+//COBSUITE JOB (ACCT),'NUMERIC UTILITY SUITE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* Nightly batch stream for the numeric utility programs.
+//* Each step's COND tests the return code of every prior step so
+//* a bad return code (e.g. FATORIAL rejecting input) halts the
+//* remaining steps instead of letting them run on bad state.
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=CONTADOR
+//SEQOUT   DD   DSN=PROD.CONTADOR.SEQOUT,DISP=SHR
+//CONTCKPT DD   DSN=PROD.CONTADOR.CKPT,DISP=SHR
+//AUDITLOG DD   DSN=PROD.UTILSUITE.AUDITLOG,DISP=SHR
+//PARMCTL  DD   DSN=PROD.UTILSUITE.PARMCTL,DISP=SHR
+//ERRLOG   DD   DSN=PROD.UTILSUITE.ERRLOG,DISP=SHR
+//USERLIST DD   DSN=PROD.UTILSUITE.USERLIST,DISP=SHR
+//HISTORY  DD   DSN=PROD.UTILSUITE.HISTORY,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=FATORIAL,COND=(4,LE,STEP010)
+//FATIN    DD   DSN=PROD.FATORIAL.INPUT,DISP=SHR
+//FATRPT   DD   DSN=&&FATRPT,
+//              DISP=(NEW,PASS,DELETE),
+//              UNIT=SYSDA,SPACE=(CYL,(1,1))
+//FATERR   DD   SYSOUT=*
+//FATCKPT  DD   DSN=PROD.FATORIAL.CKPT,DISP=SHR
+//AUDITLOG DD   DSN=PROD.UTILSUITE.AUDITLOG,DISP=SHR
+//ERRLOG   DD   DSN=PROD.UTILSUITE.ERRLOG,DISP=SHR
+//USERLIST DD   DSN=PROD.UTILSUITE.USERLIST,DISP=SHR
+//HISTORY  DD   DSN=PROD.UTILSUITE.HISTORY,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=FIBONACCI,
+//              COND=((4,LE,STEP010),(4,LE,STEP020))
+//FIBOUT   DD   DSN=&&FIBOUT,
+//              DISP=(NEW,PASS,DELETE),
+//              UNIT=SYSDA,SPACE=(CYL,(1,1))
+//FIBIC    DD   DSN=PROD.FIBONACCI.FIBIC,DISP=SHR
+//AUDITLOG DD   DSN=PROD.UTILSUITE.AUDITLOG,DISP=SHR
+//PARMCTL  DD   DSN=PROD.UTILSUITE.PARMCTL,DISP=SHR
+//ERRLOG   DD   DSN=PROD.UTILSUITE.ERRLOG,DISP=SHR
+//USERLIST DD   DSN=PROD.UTILSUITE.USERLIST,DISP=SHR
+//HISTORY  DD   DSN=PROD.UTILSUITE.HISTORY,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=PARA,
+//              COND=((4,LE,STEP010),(4,LE,STEP020),(4,LE,STEP030))
+//AUDITLOG DD   DSN=PROD.UTILSUITE.AUDITLOG,DISP=SHR
+//PARMCTL  DD   DSN=PROD.UTILSUITE.PARMCTL,DISP=SHR
+//ERRLOG   DD   DSN=PROD.UTILSUITE.ERRLOG,DISP=SHR
+//USERLIST DD   DSN=PROD.UTILSUITE.USERLIST,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP050  EXEC PGM=SOMA2,
+//              COND=((4,LE,STEP010),(4,LE,STEP020),
+//                    (4,LE,STEP030),(4,LE,STEP040))
+//SOMAIN   DD   DSN=PROD.SOMA2.INPUT,DISP=SHR
+//SOMARPT  DD   DSN=&&SOMARPT,
+//              DISP=(NEW,PASS,DELETE),
+//              UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SOMAERR  DD   SYSOUT=*
+//AUDITLOG DD   DSN=PROD.UTILSUITE.AUDITLOG,DISP=SHR
+//ERRLOG   DD   DSN=PROD.UTILSUITE.ERRLOG,DISP=SHR
+//USERLIST DD   DSN=PROD.UTILSUITE.USERLIST,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP060  EXEC PGM=EODREPT,
+//              COND=((4,LE,STEP010),(4,LE,STEP020),
+//                    (4,LE,STEP030),(4,LE,STEP040),
+//                    (4,LE,STEP050))
+//FATRPT   DD   DSN=&&FATRPT,DISP=(OLD,DELETE)
+//FIBOUT   DD   DSN=&&FIBOUT,DISP=(OLD,DELETE)
+//SOMARPT  DD   DSN=&&SOMARPT,DISP=(OLD,DELETE)
+//EODRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//* HISTPURG splits PROD.UTILSUITE.HISTORY into a kept-entries
+//* dataset and an archive dataset. Promoting HISTNEW to become
+//* the new PROD.UTILSUITE.HISTORY is an IDCAMS/ops step run after
+//* this job, not automated here.
+//STEP070  EXEC PGM=HISTPURG,
+//              COND=((4,LE,STEP010),(4,LE,STEP020),
+//                    (4,LE,STEP030),(4,LE,STEP040),
+//                    (4,LE,STEP050))
+//HISTORY  DD   DSN=PROD.UTILSUITE.HISTORY,DISP=SHR
+//PARMCTL  DD   DSN=PROD.UTILSUITE.PARMCTL,DISP=SHR
+//HISTNEW  DD   DSN=PROD.UTILSUITE.HISTORY.NEW,
+//              DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(CYL,(1,1))
+//HISTARCH DD   DSN=PROD.UTILSUITE.HISTORY.ARCHIVE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
