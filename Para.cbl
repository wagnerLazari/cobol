@@ -5,30 +5,152 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Para.
+       PROGRAM-ID. PARA.
       *-----------------------------------------------------------------*
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-AUDIT-STATUS.
+
+             SELECT PARM-FILE ASSIGN TO "PARMCTL"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-PARM-STATUS.
+
+             SELECT ERR-FILE ASSIGN TO "ERRLOG"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-ERRFILE-STATUS.
+
+             SELECT USER-FILE ASSIGN TO "USERLIST"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-USERFILE-STATUS.
+
        DATA DIVISION.
 
         FILE SECTION.
+        FD  AUDIT-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  AUDIT-FILE-RECORD       PIC X(99).
+
+        FD  PARM-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  PARM-FILE-RECORD        PIC X(13).
+
+        FD  ERR-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  ERR-FILE-RECORD         PIC X(101).
+
+        FD  USER-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  USER-FILE-RECORD        PIC X(08).
 
         WORKING-STORAGE SECTION.
        77  WK-I    PIC 9(01).
-       77  WK-X    PIC 9(01).
-       77  WK-Y    PIC 9(01).
+       77  WK-X    PIC 9(01) VALUE ZERO.
+       77  WK-Y    PIC 9(01) VALUE ZERO.
+       77  WK-ITER PIC 9(01) VALUE 3.
+       77  WK-ITER-EDIT PIC X(01).
+       77  WK-OPERATOR-ID PIC X(08) VALUE SPACES.
+       77  WK-OPER-RETRY  PIC 9(02) VALUE 0.
+           COPY WKAUDIT.
+           COPY WKPARM.
+           COPY WKERR.
+           COPY WKUSER.
 
        PROCEDURE DIVISION.
 
-           PERFORM 3 TIMES
+           MOVE 'PARA' TO WK-VALIDATE-PROGRAM.
+           DISPLAY 'ID DO OPERADOR'
+           ACCEPT WK-OPERATOR-ID.
+           PERFORM VALIDATE-OPERATOR.
+           MOVE 0 TO WK-OPER-RETRY.
+           PERFORM UNTIL USER-IS-VALID OR WK-OPER-RETRY >= 5
+               DISPLAY 'OPERADOR NAO AUTORIZADO - DIGITE NOVAMENTE'
+               ADD 1 TO WK-OPER-RETRY
+               ACCEPT WK-OPERATOR-ID
+                   ON EXCEPTION
+                       MOVE 5 TO WK-OPER-RETRY
+               END-ACCEPT
+               PERFORM VALIDATE-OPERATOR
+           END-PERFORM.
+           IF NOT USER-IS-VALID
+               DISPLAY 'OPERADOR NAO AUTORIZADO - ENCERRANDO'
+               PERFORM LOG-OPERATOR-ERROR
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM OPEN-PARM-FILE.
+           PERFORM CLOSE-PARM-FILE.
+           IF PARM-PARA-ITER > 0
+               MOVE PARM-PARA-ITER TO WK-ITER
+           END-IF.
+
+           DISPLAY 'DIGITE A QUANTIDADE DE ITERACOES (PADRAO '
+               WK-ITER ')'
+           ACCEPT WK-ITER-EDIT
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WK-ITER-EDIT NOT = SPACES
+               AND FUNCTION TRIM(WK-ITER-EDIT) IS NUMERIC
+               MOVE FUNCTION TRIM(WK-ITER-EDIT) TO WK-ITER
+           END-IF.
+
+           PERFORM VARYING WK-I FROM 1 BY 1 UNTIL WK-I > WK-ITER
 
                    ADD 1 TO WK-X
+                       ON SIZE ERROR
+                           PERFORM LOG-OVERFLOW-ERROR
+                   END-ADD
                    ADD 1 TO WK-Y
-                   DISPLAY WK-X ' ' WK-Y
+                       ON SIZE ERROR
+                           PERFORM LOG-OVERFLOW-ERROR
+                   END-ADD
+                   DISPLAY WK-I ' ' WK-X ' ' WK-Y
+
+           END-PERFORM.
+
+           PERFORM OPEN-AUDIT-LOG.
+           MOVE WK-OPERATOR-ID TO AUDIT-OPERATOR.
+           MOVE 'PARA' TO AUDIT-PROGRAM.
+           STRING 'ITER=' WK-ITER ' X=' WK-X ' Y=' WK-Y
+               DELIMITED BY SIZE INTO AUDIT-DETAIL.
+           PERFORM WRITE-AUDIT-ENTRY.
+           PERFORM CLOSE-AUDIT-LOG.
+
+       GOBACK.
+
+       LOG-OVERFLOW-ERROR.
+           MOVE 'PARA' TO ERR-PROGRAM.
+           MOVE 'OVERFLOW' TO ERR-TYPE.
+           STRING 'WK-X/WK-Y EXCEDEU A CAPACIDADE NA ITERACAO ' WK-I
+               DELIMITED BY SIZE INTO ERR-DETAIL.
+           PERFORM OPEN-ERR-LOG.
+           PERFORM WRITE-ERR-ENTRY.
+           PERFORM CLOSE-ERR-LOG.
+
+       LOG-OPERATOR-ERROR.
+           MOVE 'PARA' TO ERR-PROGRAM.
+           MOVE 'SIGNON' TO ERR-TYPE.
+           STRING 'OPERADOR ' WK-OPERATOR-ID ' NAO AUTORIZADO APOS '
+               WK-OPER-RETRY ' TENTATIVAS'
+               DELIMITED BY SIZE INTO ERR-DETAIL.
+           PERFORM OPEN-ERR-LOG.
+           PERFORM WRITE-ERR-ENTRY.
+           PERFORM CLOSE-ERR-LOG.
+
+           COPY WKAUDITP.
+
+           COPY WKPARMP.
+
+           COPY WKERRP.
+
+           COPY WKUSERP.
 
-           END-PERFORM
-       STOP RUN.
-       END PROGRAM Para.
+       END PROGRAM PARA.
