@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Rolls off HISTORY entries older than the retention
+      *          period into an archive file, keeping the active
+      *          history file down to the current retention window.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HISTPURG.
+
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT HIST-FILE ASSIGN TO "HISTORY"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-HISTFILE-STATUS.
+
+             SELECT HIST-KEEP-FILE ASSIGN TO "HISTNEW"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-KEEP-STATUS.
+
+             SELECT HIST-ARCH-FILE ASSIGN TO "HISTARCH"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-ARCH-STATUS.
+
+             SELECT PARM-FILE ASSIGN TO "PARMCTL"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-PARM-STATUS.
+
+       DATA DIVISION.
+
+        FILE SECTION.
+        FD  HIST-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  HIST-FILE-RECORD         PIC X(68).
+
+        FD  HIST-KEEP-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  HIST-KEEP-RECORD         PIC X(68).
+
+        FD  HIST-ARCH-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  HIST-ARCH-RECORD         PIC X(68).
+
+        FD  PARM-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  PARM-FILE-RECORD         PIC X(13).
+
+        WORKING-STORAGE SECTION.
+           COPY WKHIST.
+           COPY WKPARM.
+       77  WK-KEEP-STATUS      PIC X(02).
+       77  WK-ARCH-STATUS      PIC X(02).
+      *> Falls back to 365 only if PARMCTL isn't provisioned or
+      *> doesn't carry a retention value, same fallback idiom as
+      *> CONTADOR/Para/FIBONACCI reading their PARM defaults.
+       77  WK-RETENTION-DAYS   PIC 9(05) VALUE 365.
+       77  WK-TODAY-YMD        PIC 9(08).
+       77  WK-TODAY-INT        PIC S9(07).
+       77  WK-REC-INT          PIC S9(07).
+       77  WK-AGE-DAYS         PIC S9(07).
+       77  WK-KEPT-COUNT       PIC 9(05) VALUE 0.
+       77  WK-ARCH-COUNT       PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           PERFORM OPEN-PARM-FILE.
+           PERFORM CLOSE-PARM-FILE.
+           IF PARM-RETENTION-DAYS > 0
+               MOVE PARM-RETENTION-DAYS TO WK-RETENTION-DAYS
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WK-TODAY-YMD.
+           COMPUTE WK-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE(WK-TODAY-YMD).
+
+           OPEN INPUT HIST-FILE.
+           IF WK-HISTFILE-STATUS NOT = '00'
+               DISPLAY 'ARQUIVO HISTORY NAO DISPONIVEL'
+           ELSE
+               OPEN OUTPUT HIST-KEEP-FILE
+               OPEN EXTEND HIST-ARCH-FILE
+               IF WK-ARCH-STATUS = '35' OR WK-ARCH-STATUS = '05'
+                   OPEN OUTPUT HIST-ARCH-FILE
+               END-IF
+
+               PERFORM UNTIL WK-HISTFILE-STATUS = '10'
+                   READ HIST-FILE
+                       AT END
+                           MOVE '10' TO WK-HISTFILE-STATUS
+                       NOT AT END
+                           PERFORM CLASSIFY-ENTRY
+                   END-READ
+               END-PERFORM
+
+               CLOSE HIST-FILE
+               CLOSE HIST-KEEP-FILE
+               CLOSE HIST-ARCH-FILE
+
+               DISPLAY 'REGISTROS MANTIDOS: ' WK-KEPT-COUNT
+               DISPLAY 'REGISTROS ARQUIVADOS: ' WK-ARCH-COUNT
+           END-IF.
+
+           GOBACK.
+
+       CLASSIFY-ENTRY.
+           MOVE HIST-FILE-RECORD TO HIST-RECORD.
+           COMPUTE WK-REC-INT =
+               FUNCTION INTEGER-OF-DATE(HIST-RUN-DATE).
+           COMPUTE WK-AGE-DAYS = WK-TODAY-INT - WK-REC-INT.
+           IF WK-AGE-DAYS > WK-RETENTION-DAYS
+               MOVE HIST-FILE-RECORD TO HIST-ARCH-RECORD
+               WRITE HIST-ARCH-RECORD
+               ADD 1 TO WK-ARCH-COUNT
+           ELSE
+               MOVE HIST-FILE-RECORD TO HIST-KEEP-RECORD
+               WRITE HIST-KEEP-RECORD
+               ADD 1 TO WK-KEPT-COUNT
+           END-IF.
+
+           COPY WKPARMP.
+
+       END PROGRAM HISTPURG.
