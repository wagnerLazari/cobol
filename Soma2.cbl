@@ -0,0 +1,353 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOMA2.
+
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT SOMA-IN-FILE ASSIGN TO "SOMAIN"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-SOMAIN-STATUS.
+
+             SELECT SOMA-RPT-FILE ASSIGN TO "SOMARPT"
+                 ORGANIZATION IS SEQUENTIAL.
+
+             SELECT SOMA-ERR-FILE ASSIGN TO "SOMAERR"
+                 ORGANIZATION IS SEQUENTIAL.
+
+             SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-AUDIT-STATUS.
+
+             SELECT ERR-FILE ASSIGN TO "ERRLOG"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-ERRFILE-STATUS.
+
+             SELECT USER-FILE ASSIGN TO "USERLIST"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-USERFILE-STATUS.
+
+       DATA DIVISION.
+
+        FILE SECTION.
+        FD  SOMA-IN-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  SOMA-IN-RECORD.
+            05  SOMA-IN-TYPE        PIC X(01).
+            05  SOMA-IN-DATA.
+                10  SOMA-IN-X       PIC X(03).
+                10  SOMA-IN-Y       PIC X(03).
+            05  SOMA-IN-TRAILER REDEFINES SOMA-IN-DATA.
+                10  SOMA-IN-EXPECTED-TOTAL PIC 9(06).
+
+        FD  SOMA-RPT-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  SOMA-RPT-LINE           PIC X(80).
+
+        FD  SOMA-ERR-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  SOMA-ERR-LINE           PIC X(80).
+
+        FD  AUDIT-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  AUDIT-FILE-RECORD       PIC X(99).
+
+        FD  ERR-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  ERR-FILE-RECORD         PIC X(101).
+
+        FD  USER-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  USER-FILE-RECORD        PIC X(08).
+
+        WORKING-STORAGE SECTION.
+           COPY WKNUM REPLACING ==NUM-IN1== BY ==WK-X==
+                                ==NUM-IN2== BY ==WK-Y==
+                                ==NUM-RESULT== BY ==WK-SOMA==.
+       77  WK-MODE         PIC 9(01) VALUE 1.
+       77  WK-SOMAIN-STATUS PIC X(02).
+       77  WK-GRAND-TOTAL  PIC 9(07) VALUE 0.
+       77  WK-REC-COUNT    PIC 9(05) VALUE 0.
+       77  WK-X-EDIT       PIC X(03).
+       77  WK-Y-EDIT       PIC X(03).
+       77  WK-PAIR-VALID   PIC X(01) VALUE 'N'.
+           88  PAIR-IS-VALID   VALUE 'Y'.
+       77  WK-EXPECTED-TOTAL PIC 9(07) VALUE 0.
+       77  WK-BALANCE-FLAG PIC X(01) VALUE 'N'.
+           88  OUT-OF-BALANCE  VALUE 'Y'.
+       77  WK-OPERATOR-ID  PIC X(08) VALUE SPACES.
+       77  WK-OPER-RETRY   PIC 9(02) VALUE 0.
+       77  WK-PAIR-RETRY   PIC 9(02) VALUE 0.
+           COPY WKAUDIT.
+           COPY WKERR.
+           COPY WKUSER.
+
+       01  WK-ERR-LINE-FMT.
+           05  FILLER            PIC X(11) VALUE 'REG ERRO: '.
+           05  WK-ERR-RECNUM     PIC ZZZZ9.
+           05  FILLER            PIC X(08) VALUE '  X: '.
+           05  WK-ERR-X          PIC X(03).
+           05  FILLER            PIC X(08) VALUE '  Y: '.
+           05  WK-ERR-Y          PIC X(03).
+           05  FILLER            PIC X(21) VALUE ' ENTRADA NAO NUMERICA'.
+
+       01  WK-RPT-HEADER.
+           05  FILLER            PIC X(20) VALUE 'RELATORIO DE SOMAS'.
+
+       01  WK-RPT-DETAIL.
+           05  WK-RPT-X          PIC ZZ9.
+           05  FILLER            PIC X(03) VALUE ' + '.
+           05  WK-RPT-Y          PIC ZZ9.
+           05  FILLER            PIC X(03) VALUE ' = '.
+           05  WK-RPT-SOMA       PIC Z(8)9.
+
+       01  WK-RPT-TOTAL.
+           05  FILLER            PIC X(20) VALUE 'TOTAL GERAL: '.
+           05  WK-RPT-GRAND      PIC Z(6)9.
+
+       01  WK-RPT-BALANCE.
+           05  FILLER            PIC X(20) VALUE 'TOTAL ESPERADO: '.
+           05  WK-RPT-EXPECTED   PIC Z(6)9.
+           05  FILLER            PIC X(20) VALUE SPACES.
+
+       01  WK-RPT-OUT-OF-BALANCE PIC X(40) VALUE
+           '*** FORA DE BALANCO ***'.
+
+        LINKAGE SECTION.
+
+
+       PROCEDURE DIVISION.
+           MOVE 'SOMA2' TO WK-VALIDATE-PROGRAM.
+           DISPLAY 'ID DO OPERADOR'
+           ACCEPT WK-OPERATOR-ID.
+           PERFORM VALIDATE-OPERATOR.
+           MOVE 0 TO WK-OPER-RETRY.
+           PERFORM UNTIL USER-IS-VALID OR WK-OPER-RETRY >= 5
+               DISPLAY 'OPERADOR NAO AUTORIZADO - DIGITE NOVAMENTE'
+               ADD 1 TO WK-OPER-RETRY
+               ACCEPT WK-OPERATOR-ID
+                   ON EXCEPTION
+                       MOVE 5 TO WK-OPER-RETRY
+               END-ACCEPT
+               PERFORM VALIDATE-OPERATOR
+           END-PERFORM.
+           IF NOT USER-IS-VALID
+               DISPLAY 'OPERADOR NAO AUTORIZADO - ENCERRANDO'
+               PERFORM LOG-OPERATOR-ERROR
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           DISPLAY 'MODO: 1-INTERATIVO  2-LOTE'
+           ACCEPT WK-MODE.
+
+           IF WK-MODE = 2
+               PERFORM BATCH-MODE
+           ELSE
+               PERFORM INTERACTIVE-MODE
+           END-IF.
+
+           PERFORM OPEN-AUDIT-LOG.
+           MOVE WK-OPERATOR-ID TO AUDIT-OPERATOR.
+           MOVE 'SOMA2' TO AUDIT-PROGRAM.
+           IF WK-MODE = 2
+               STRING 'MODO=LOTE TOTAL=' WK-GRAND-TOTAL
+                   DELIMITED BY SIZE INTO AUDIT-DETAIL
+           ELSE
+               STRING 'MODO=INTERATIVO X=' WK-X ' Y=' WK-Y
+                   ' SOMA=' WK-SOMA
+                   DELIMITED BY SIZE INTO AUDIT-DETAIL
+           END-IF.
+           PERFORM WRITE-AUDIT-ENTRY.
+           PERFORM CLOSE-AUDIT-LOG.
+
+            GOBACK.
+
+       INTERACTIVE-MODE.
+           MOVE 'N' TO WK-PAIR-VALID.
+           MOVE 0 TO WK-PAIR-RETRY.
+           PERFORM UNTIL PAIR-IS-VALID OR WK-PAIR-RETRY >= 5
+               DISPLAY 'Digite um número'
+               ACCEPT WK-X-EDIT
+                   ON EXCEPTION
+                       MOVE 5 TO WK-PAIR-RETRY
+               END-ACCEPT
+               IF WK-X-EDIT NOT = SPACES
+                   AND FUNCTION TRIM(WK-X-EDIT) IS NUMERIC
+                   MOVE FUNCTION TRIM(WK-X-EDIT) TO WK-X
+                   SET PAIR-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY 'ENTRADA INVALIDA - DIGITE NOVAMENTE'
+                   ADD 1 TO WK-PAIR-RETRY
+               END-IF
+           END-PERFORM.
+           IF NOT PAIR-IS-VALID
+               DISPLAY 'ENTRADA INVALIDA REPETIDA - ENCERRANDO'
+               PERFORM LOG-INPUT-ERROR
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           MOVE 'N' TO WK-PAIR-VALID.
+           MOVE 0 TO WK-PAIR-RETRY.
+           PERFORM UNTIL PAIR-IS-VALID OR WK-PAIR-RETRY >= 5
+               DISPLAY 'Digite um número'
+               ACCEPT WK-Y-EDIT
+                   ON EXCEPTION
+                       MOVE 5 TO WK-PAIR-RETRY
+               END-ACCEPT
+               IF WK-Y-EDIT NOT = SPACES
+                   AND FUNCTION TRIM(WK-Y-EDIT) IS NUMERIC
+                   MOVE FUNCTION TRIM(WK-Y-EDIT) TO WK-Y
+                   SET PAIR-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY 'ENTRADA INVALIDA - DIGITE NOVAMENTE'
+                   ADD 1 TO WK-PAIR-RETRY
+               END-IF
+           END-PERFORM.
+           IF NOT PAIR-IS-VALID
+               DISPLAY 'ENTRADA INVALIDA REPETIDA - ENCERRANDO'
+               PERFORM LOG-INPUT-ERROR
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           MOVE 0 TO WK-SOMA.
+           ADD WK-X , WK-Y TO WK-SOMA
+               ON SIZE ERROR
+                   DISPLAY 'ERRO: SOMA EXCEDE A CAPACIDADE DO CAMPO'
+                   PERFORM LOG-OVERFLOW-ERROR
+           END-ADD.
+           DISPLAY 'A soma entre ' WK-X ' e ' WK-Y ' foi igual a: '
+      -    WK-SOMA.
+
+       BATCH-MODE.
+           OPEN INPUT SOMA-IN-FILE.
+           IF WK-SOMAIN-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE ENTRADA SOMAIN'
+               PERFORM LOG-FILE-ERROR
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT SOMA-RPT-FILE
+               OPEN OUTPUT SOMA-ERR-FILE
+               WRITE SOMA-RPT-LINE FROM WK-RPT-HEADER
+               PERFORM UNTIL WK-SOMAIN-STATUS = '10'
+                   READ SOMA-IN-FILE
+                       AT END
+                           MOVE '10' TO WK-SOMAIN-STATUS
+                       NOT AT END
+                           IF SOMA-IN-TYPE = 'T'
+                               MOVE SOMA-IN-EXPECTED-TOTAL
+                                   TO WK-EXPECTED-TOTAL
+                               MOVE '10' TO WK-SOMAIN-STATUS
+                           ELSE
+                               ADD 1 TO WK-REC-COUNT
+                               IF SOMA-IN-X IS NUMERIC AND
+                                  SOMA-IN-Y IS NUMERIC
+                                   PERFORM PROCESS-PAIR
+                               ELSE
+                                   PERFORM WRITE-ERROR-LINE
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               MOVE WK-GRAND-TOTAL TO WK-RPT-GRAND
+               WRITE SOMA-RPT-LINE FROM WK-RPT-TOTAL
+               PERFORM CHECK-CONTROL-TOTAL
+               CLOSE SOMA-IN-FILE
+               CLOSE SOMA-RPT-FILE
+               CLOSE SOMA-ERR-FILE
+           END-IF.
+
+       CHECK-CONTROL-TOTAL.
+           MOVE WK-EXPECTED-TOTAL TO WK-RPT-EXPECTED.
+           WRITE SOMA-RPT-LINE FROM WK-RPT-BALANCE.
+           IF WK-GRAND-TOTAL NOT = WK-EXPECTED-TOTAL
+               SET OUT-OF-BALANCE TO TRUE
+               DISPLAY '*** SOMA2 FORA DE BALANCO ***'
+               WRITE SOMA-RPT-LINE FROM WK-RPT-OUT-OF-BALANCE
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+       WRITE-ERROR-LINE.
+           MOVE WK-REC-COUNT TO WK-ERR-RECNUM.
+           MOVE SOMA-IN-X TO WK-ERR-X.
+           MOVE SOMA-IN-Y TO WK-ERR-Y.
+           WRITE SOMA-ERR-LINE FROM WK-ERR-LINE-FMT.
+
+       PROCESS-PAIR.
+           MOVE SOMA-IN-X TO WK-X.
+           MOVE SOMA-IN-Y TO WK-Y.
+           MOVE 0 TO WK-SOMA.
+           ADD WK-X, WK-Y TO WK-SOMA
+               ON SIZE ERROR
+                   DISPLAY 'ERRO: SOMA EXCEDE A CAPACIDADE DO CAMPO'
+                   PERFORM LOG-OVERFLOW-ERROR
+           END-ADD.
+           ADD WK-SOMA TO WK-GRAND-TOTAL
+               ON SIZE ERROR
+                   DISPLAY 'ERRO: TOTAL GERAL EXCEDE A CAPACIDADE DO'
+                       ' CAMPO'
+                   PERFORM LOG-GRANDTOTAL-OVERFLOW-ERROR
+           END-ADD.
+           MOVE WK-X TO WK-RPT-X.
+           MOVE WK-Y TO WK-RPT-Y.
+           MOVE WK-SOMA TO WK-RPT-SOMA.
+           WRITE SOMA-RPT-LINE FROM WK-RPT-DETAIL.
+
+       LOG-OVERFLOW-ERROR.
+           MOVE 'SOMA2' TO ERR-PROGRAM.
+           MOVE 'OVERFLOW' TO ERR-TYPE.
+           STRING 'SOMA DE ' WK-X ' E ' WK-Y ' EXCEDEU A CAPACIDADE'
+               DELIMITED BY SIZE INTO ERR-DETAIL.
+           PERFORM OPEN-ERR-LOG.
+           PERFORM WRITE-ERR-ENTRY.
+           PERFORM CLOSE-ERR-LOG.
+
+       LOG-GRANDTOTAL-OVERFLOW-ERROR.
+           MOVE 'SOMA2' TO ERR-PROGRAM.
+           MOVE 'OVERFLOW' TO ERR-TYPE.
+           STRING 'TOTAL GERAL EXCEDEU A CAPACIDADE NO REGISTRO '
+               WK-REC-COUNT
+               DELIMITED BY SIZE INTO ERR-DETAIL.
+           PERFORM OPEN-ERR-LOG.
+           PERFORM WRITE-ERR-ENTRY.
+           PERFORM CLOSE-ERR-LOG.
+
+       LOG-FILE-ERROR.
+           MOVE 'SOMA2' TO ERR-PROGRAM.
+           MOVE 'FILE-IO' TO ERR-TYPE.
+           STRING 'FALHA AO ABRIR SOMAIN - STATUS ' WK-SOMAIN-STATUS
+               DELIMITED BY SIZE INTO ERR-DETAIL.
+           PERFORM OPEN-ERR-LOG.
+           PERFORM WRITE-ERR-ENTRY.
+           PERFORM CLOSE-ERR-LOG.
+
+       LOG-OPERATOR-ERROR.
+           MOVE 'SOMA2' TO ERR-PROGRAM.
+           MOVE 'SIGNON' TO ERR-TYPE.
+           STRING 'OPERADOR ' WK-OPERATOR-ID ' NAO AUTORIZADO APOS '
+               WK-OPER-RETRY ' TENTATIVAS'
+               DELIMITED BY SIZE INTO ERR-DETAIL.
+           PERFORM OPEN-ERR-LOG.
+           PERFORM WRITE-ERR-ENTRY.
+           PERFORM CLOSE-ERR-LOG.
+
+       LOG-INPUT-ERROR.
+           MOVE 'SOMA2' TO ERR-PROGRAM.
+           MOVE 'INPUT' TO ERR-TYPE.
+           STRING 'ENTRADA INVALIDA REPETIDA PARA WK-X/WK-Y APOS '
+               WK-PAIR-RETRY ' TENTATIVAS'
+               DELIMITED BY SIZE INTO ERR-DETAIL.
+           PERFORM OPEN-ERR-LOG.
+           PERFORM WRITE-ERR-ENTRY.
+           PERFORM CLOSE-ERR-LOG.
+
+           COPY WKAUDITP.
+
+           COPY WKERRP.
+
+           COPY WKUSERP.
+
+       END PROGRAM SOMA2.
