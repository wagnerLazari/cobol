@@ -0,0 +1,186 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Consolidated end-of-day report pulling together the
+      *          FATORIAL, FIBONACCI, and Soma2 batch output files.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODREPT.
+
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT FAT-RPT-FILE ASSIGN TO "FATRPT"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-FAT-STATUS.
+
+             SELECT FIB-OUT-FILE ASSIGN TO "FIBOUT"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-FIB-STATUS.
+
+             SELECT SOMA-RPT-FILE ASSIGN TO "SOMARPT"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-SOMA-STATUS.
+
+             SELECT EOD-RPT-FILE ASSIGN TO "EODRPT"
+                 ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+        FILE SECTION.
+        FD  FAT-RPT-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  FAT-RPT-LINE            PIC X(80).
+
+        FD  FIB-OUT-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  FIB-OUT-RECORD.
+            05  FIB-OUT-PREV        PIC 9(03).
+            05  FIB-OUT-CURR        PIC 9(03).
+
+        FD  SOMA-RPT-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  SOMA-RPT-LINE            PIC X(80).
+
+        FD  EOD-RPT-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  EOD-RPT-LINE             PIC X(80).
+
+        WORKING-STORAGE SECTION.
+       77  WK-FAT-STATUS       PIC X(02).
+       77  WK-FIB-STATUS       PIC X(02).
+       77  WK-SOMA-STATUS      PIC X(02).
+       77  WK-FIB-COUNT        PIC 9(05) VALUE 0.
+       77  WK-FIB-LAST         PIC 9(03) VALUE 0.
+       77  WK-LINE-COUNT       PIC 9(02) VALUE 0.
+       77  WK-PAGE-COUNT       PIC 9(03) VALUE 0.
+       77  WK-LINES-PER-PAGE   PIC 9(02) VALUE 20.
+       77  WK-SAVE-LINE        PIC X(80).
+
+       01  WK-MASTER-HEADER.
+           05  FILLER            PIC X(24) VALUE
+               'RELATORIO CONSOLIDADO -'.
+           05  FILLER            PIC X(07) VALUE ' DATA: '.
+           05  WK-HDR-DD         PIC 99.
+           05  FILLER            PIC X(01) VALUE '/'.
+           05  WK-HDR-MM         PIC 99.
+           05  FILLER            PIC X(01) VALUE '/'.
+           05  WK-HDR-YYYY       PIC 9999.
+           05  FILLER            PIC X(10) VALUE SPACES.
+           05  FILLER            PIC X(08) VALUE 'PAGINA: '.
+           05  WK-HDR-PAGE       PIC ZZ9.
+
+       01  WK-SECTION-FAT    PIC X(20) VALUE 'SECAO: FATORIAL'.
+       01  WK-SECTION-FIB    PIC X(20) VALUE 'SECAO: FIBONACCI'.
+       01  WK-SECTION-SOMA   PIC X(20) VALUE 'SECAO: SOMA2'.
+       01  WK-NOT-AVAIL      PIC X(30) VALUE
+           'ARQUIVO NAO DISPONIVEL'.
+
+       01  WK-FIB-SUMMARY.
+           05  FILLER            PIC X(17) VALUE 'TERMOS GERADOS: '.
+           05  WK-FIB-SUM-COUNT  PIC ZZZZ9.
+           05  FILLER            PIC X(17) VALUE '  ULTIMO TERMO: '.
+           05  WK-FIB-SUM-LAST   PIC ZZ9.
+
+       PROCEDURE DIVISION.
+
+           OPEN OUTPUT EOD-RPT-FILE.
+
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WK-HDR-YYYY.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WK-HDR-MM.
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WK-HDR-DD.
+           PERFORM WRITE-PAGE-HEADER.
+
+           PERFORM COPY-FATORIAL-SECTION.
+           PERFORM COPY-FIBONACCI-SECTION.
+           PERFORM COPY-SOMA-SECTION.
+
+           CLOSE EOD-RPT-FILE.
+
+           GOBACK.
+
+       WRITE-PAGE-HEADER.
+           ADD 1 TO WK-PAGE-COUNT.
+           MOVE WK-PAGE-COUNT TO WK-HDR-PAGE.
+           WRITE EOD-RPT-LINE FROM WK-MASTER-HEADER.
+           MOVE 0 TO WK-LINE-COUNT.
+
+       WRITE-EOD-LINE.
+           IF WK-LINE-COUNT >= WK-LINES-PER-PAGE
+               MOVE EOD-RPT-LINE TO WK-SAVE-LINE
+               PERFORM WRITE-PAGE-HEADER
+               MOVE WK-SAVE-LINE TO EOD-RPT-LINE
+           END-IF.
+           WRITE EOD-RPT-LINE.
+           ADD 1 TO WK-LINE-COUNT.
+
+       COPY-FATORIAL-SECTION.
+           MOVE WK-SECTION-FAT TO EOD-RPT-LINE.
+           PERFORM WRITE-EOD-LINE.
+           OPEN INPUT FAT-RPT-FILE.
+           IF WK-FAT-STATUS = '00'
+               PERFORM UNTIL WK-FAT-STATUS = '10'
+                   READ FAT-RPT-FILE
+                       AT END
+                           MOVE '10' TO WK-FAT-STATUS
+                       NOT AT END
+                           MOVE FAT-RPT-LINE TO EOD-RPT-LINE
+                           PERFORM WRITE-EOD-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE FAT-RPT-FILE
+           ELSE
+               MOVE WK-NOT-AVAIL TO EOD-RPT-LINE
+               PERFORM WRITE-EOD-LINE
+           END-IF.
+
+       COPY-FIBONACCI-SECTION.
+           MOVE WK-SECTION-FIB TO EOD-RPT-LINE.
+           PERFORM WRITE-EOD-LINE.
+           OPEN INPUT FIB-OUT-FILE.
+           IF WK-FIB-STATUS = '00'
+               PERFORM UNTIL WK-FIB-STATUS = '10'
+                   READ FIB-OUT-FILE
+                       AT END
+                           MOVE '10' TO WK-FIB-STATUS
+                       NOT AT END
+                           ADD 1 TO WK-FIB-COUNT
+                           MOVE FIB-OUT-CURR TO WK-FIB-LAST
+                   END-READ
+               END-PERFORM
+               MOVE WK-FIB-COUNT TO WK-FIB-SUM-COUNT
+               MOVE WK-FIB-LAST TO WK-FIB-SUM-LAST
+               MOVE WK-FIB-SUMMARY TO EOD-RPT-LINE
+               PERFORM WRITE-EOD-LINE
+               CLOSE FIB-OUT-FILE
+           ELSE
+               MOVE WK-NOT-AVAIL TO EOD-RPT-LINE
+               PERFORM WRITE-EOD-LINE
+           END-IF.
+
+       COPY-SOMA-SECTION.
+           MOVE WK-SECTION-SOMA TO EOD-RPT-LINE.
+           PERFORM WRITE-EOD-LINE.
+           OPEN INPUT SOMA-RPT-FILE.
+           IF WK-SOMA-STATUS = '00'
+               PERFORM UNTIL WK-SOMA-STATUS = '10'
+                   READ SOMA-RPT-FILE
+                       AT END
+                           MOVE '10' TO WK-SOMA-STATUS
+                       NOT AT END
+                           MOVE SOMA-RPT-LINE TO EOD-RPT-LINE
+                           PERFORM WRITE-EOD-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE SOMA-RPT-FILE
+           ELSE
+               MOVE WK-NOT-AVAIL TO EOD-RPT-LINE
+               PERFORM WRITE-EOD-LINE
+           END-IF.
+
+       END PROGRAM EODREPT.
