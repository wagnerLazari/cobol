@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Shared authorized-operator record layout. USERLIST holds one
+      * authorized operator id per record; every utility validates the
+      * operator against it before proceeding.
+      ******************************************************************
+       01  USER-RECORD.
+           05  USER-ID             PIC X(08).
+       77  WK-USERFILE-STATUS      PIC X(02).
+       77  WK-USER-VALID           PIC X(01) VALUE 'N'.
+           88  USER-IS-VALID           VALUE 'Y'.
+      *> Set by each caller to its own program name before PERFORM
+      *> VALIDATE-OPERATOR, so the fail-open branch below can log
+      *> which program skipped the check.
+       77  WK-VALIDATE-PROGRAM     PIC X(10) VALUE SPACES.
