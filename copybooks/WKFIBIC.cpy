@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Fixed-width interchange record for the FIBONACCI series,
+      * documented here for the downstream statistics package that
+      * consumes FIBIC directly instead of the console listing.
+      ******************************************************************
+       01  FIB-IC-RECORD.
+           05  FIB-IC-SEQ          PIC 9(03).
+           05  FIB-IC-VALUE        PIC 9(03).
+           05  FIB-IC-RUN-DATE     PIC X(08).
