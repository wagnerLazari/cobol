@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Shared audit-trail record layout. Every utility program
+      * appends one entry per run describing who ran it and what
+      * was entered/produced.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP     PIC X(21).
+           05  AUDIT-PROGRAM       PIC X(10).
+           05  AUDIT-OPERATOR      PIC X(08).
+           05  AUDIT-DETAIL        PIC X(60).
+       77  WK-AUDIT-STATUS         PIC X(02).
