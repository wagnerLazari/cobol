@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Common numeric working-storage layout shared by the numeric
+      * utility programs (two inputs, one result). Programs with only
+      * one input leave NUM-IN2 unused.
+      ******************************************************************
+       77  NUM-IN1      PIC 9(03).
+       77  NUM-IN2      PIC 9(03).
+       77  NUM-RESULT   PIC 9(09).
