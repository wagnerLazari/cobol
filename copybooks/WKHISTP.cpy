@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Shared history-log paragraphs. Callers MOVE the run detail to
+      * HIST-DETAIL and the program name to HIST-PROGRAM, then PERFORM
+      * WRITE-HIST-ENTRY between OPEN-HIST-LOG and CLOSE-HIST-LOG.
+      ******************************************************************
+       OPEN-HIST-LOG.
+           OPEN EXTEND HIST-FILE.
+           IF WK-HISTFILE-STATUS = '35' OR WK-HISTFILE-STATUS = '05'
+               OPEN OUTPUT HIST-FILE
+           END-IF.
+
+       WRITE-HIST-ENTRY.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HIST-RUN-DATE.
+           MOVE HIST-RECORD TO HIST-FILE-RECORD.
+           WRITE HIST-FILE-RECORD.
+
+       CLOSE-HIST-LOG.
+           CLOSE HIST-FILE.
