@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Shared year-to-date history record layout. CONTADOR, FATORIAL,
+      * and FIBONACCI each append one entry per run so a day's results
+      * can be looked up later without re-running anything.
+      ******************************************************************
+       01  HIST-RECORD.
+           05  HIST-RUN-DATE       PIC 9(08).
+           05  HIST-PROGRAM        PIC X(10).
+           05  HIST-DETAIL         PIC X(50).
+       77  WK-HISTFILE-STATUS      PIC X(02).
