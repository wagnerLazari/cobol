@@ -0,0 +1,37 @@
+      ******************************************************************
+      * Shared operator-validation paragraph. Checks WK-OPERATOR-ID
+      * against USERLIST and sets USER-IS-VALID. If USERLIST isn't
+      * provisioned (file status not '00'), validation is skipped and
+      * the operator is let through, so sites that haven't set up the
+      * list yet aren't locked out - but that skip is logged to ERRLOG
+      * so it's visible instead of looking like a normal validated run.
+      ******************************************************************
+       VALIDATE-OPERATOR.
+           MOVE 'N' TO WK-USER-VALID.
+           OPEN INPUT USER-FILE.
+           IF WK-USERFILE-STATUS = '00'
+               PERFORM UNTIL WK-USERFILE-STATUS = '10' OR USER-IS-VALID
+                   READ USER-FILE
+                       AT END
+                           MOVE '10' TO WK-USERFILE-STATUS
+                       NOT AT END
+                           MOVE USER-FILE-RECORD TO USER-RECORD
+                           IF USER-ID = WK-OPERATOR-ID
+                               SET USER-IS-VALID TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE USER-FILE
+           ELSE
+               CLOSE USER-FILE
+               SET USER-IS-VALID TO TRUE
+               MOVE WK-VALIDATE-PROGRAM TO ERR-PROGRAM
+               MOVE 'USERSKIP' TO ERR-TYPE
+               STRING 'USERLIST INDISPONIVEL (STATUS '
+                   WK-USERFILE-STATUS ') - OP ' WK-OPERATOR-ID
+                   ' LIBERADO'
+                   DELIMITED BY SIZE INTO ERR-DETAIL
+               PERFORM OPEN-ERR-LOG
+               PERFORM WRITE-ERR-ENTRY
+               PERFORM CLOSE-ERR-LOG
+           END-IF.
