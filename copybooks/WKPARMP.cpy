@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Shared parameter-file paragraphs. Callers MOVE the wanted
+      * field(s) out of PARM-RECORD after PERFORM OPEN-PARM-FILE.
+      ******************************************************************
+       OPEN-PARM-FILE.
+           OPEN INPUT PARM-FILE.
+           IF WK-PARM-STATUS = '00'
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-FILE-RECORD TO PARM-RECORD
+               END-READ
+           END-IF.
+
+       CLOSE-PARM-FILE.
+           CLOSE PARM-FILE.
