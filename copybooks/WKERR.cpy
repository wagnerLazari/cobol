@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Shared error/abend log record layout. Every utility program
+      * appends one entry per trapped SIZE ERROR or file I/O failure
+      * instead of abending with a raw runtime message.
+      ******************************************************************
+       01  ERR-RECORD.
+           05  ERR-TIMESTAMP       PIC X(21).
+           05  ERR-PROGRAM         PIC X(10).
+           05  ERR-TYPE            PIC X(10).
+           05  ERR-DETAIL          PIC X(60).
+       77  WK-ERRFILE-STATUS       PIC X(02).
