@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Shared error-log paragraphs. Callers MOVE the program name to
+      * ERR-PROGRAM, the condition to ERR-TYPE, and the detail to
+      * ERR-DETAIL, then PERFORM OPEN-ERR-LOG / WRITE-ERR-ENTRY /
+      * CLOSE-ERR-LOG.
+      ******************************************************************
+       OPEN-ERR-LOG.
+           OPEN EXTEND ERR-FILE.
+           IF WK-ERRFILE-STATUS = '35' OR WK-ERRFILE-STATUS = '05'
+               OPEN OUTPUT ERR-FILE
+           END-IF.
+
+       WRITE-ERR-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP.
+           MOVE ERR-RECORD TO ERR-FILE-RECORD.
+           WRITE ERR-FILE-RECORD.
+
+       CLOSE-ERR-LOG.
+           CLOSE ERR-FILE.
