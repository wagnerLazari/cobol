@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Shared parameter-control record layout. Operations edits the
+      * PARMCTL file to change these defaults without a recompile;
+      * each program still lets the operator override via ACCEPT.
+      ******************************************************************
+       01  PARM-RECORD.
+           05  PARM-CONT-LIMIT     PIC 9(05).
+           05  PARM-PARA-ITER      PIC 9(01).
+           05  PARM-FIB-TERMS      PIC 9(02).
+           05  PARM-RETENTION-DAYS PIC 9(05).
+       77  WK-PARM-STATUS          PIC X(02).
