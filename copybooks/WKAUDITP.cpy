@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Shared audit-trail paragraphs. Callers MOVE the operator id
+      * to AUDIT-OPERATOR and the run detail to AUDIT-DETAIL, then
+      * PERFORM WRITE-AUDIT-ENTRY between OPEN-AUDIT-LOG and
+      * CLOSE-AUDIT-LOG.
+      ******************************************************************
+       OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-FILE.
+           IF WK-AUDIT-STATUS = '35' OR WK-AUDIT-STATUS = '05'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       WRITE-AUDIT-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE AUDIT-RECORD TO AUDIT-FILE-RECORD.
+           WRITE AUDIT-FILE-RECORD.
+
+       CLOSE-AUDIT-LOG.
+           CLOSE AUDIT-FILE.
