@@ -1,31 +1,266 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONTADOR.
-
-       ENVIRONMENT DIVISION.
-        CONFIGURATION SECTION.
-         SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-
-         FILE SECTION.
-
-         WORKING-STORAGE SECTION.
-       77  WK-CONT PIC 9(01).
-
-       PROCEDURE DIVISION.
-
-           PERFORM
-
-             UNTIL WK-CONT >= 5
-               ADD 1 TO WK-CONT
-             DISPLAY WK-CONT
-           END-PERFORM
-            STOP RUN.
-       END PROGRAM CONTADOR.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTADOR.
+
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT SEQ-OUT-FILE ASSIGN TO "SEQOUT"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-SEQOUT-STATUS.
+
+             SELECT CKPT-FILE ASSIGN TO "CONTCKPT"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-CKPT-STATUS.
+
+             SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-AUDIT-STATUS.
+
+             SELECT PARM-FILE ASSIGN TO "PARMCTL"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-PARM-STATUS.
+
+             SELECT ERR-FILE ASSIGN TO "ERRLOG"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-ERRFILE-STATUS.
+
+             SELECT USER-FILE ASSIGN TO "USERLIST"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-USERFILE-STATUS.
+
+             SELECT HIST-FILE ASSIGN TO "HISTORY"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-HISTFILE-STATUS.
+
+       DATA DIVISION.
+
+         FILE SECTION.
+         FD  SEQ-OUT-FILE
+             LABEL RECORDS ARE STANDARD.
+         01  SEQ-OUT-RECORD.
+             05  SEQ-REC-TYPE        PIC X(01).
+             05  SEQ-REC-VALUE       PIC 9(05).
+             05  FILLER              PIC X(74).
+
+         FD  CKPT-FILE
+             LABEL RECORDS ARE STANDARD.
+         01  CKPT-RECORD.
+             05  CKPT-LAST-CONT      PIC 9(05).
+             05  CKPT-LIMIT          PIC 9(05).
+
+         FD  AUDIT-FILE
+             LABEL RECORDS ARE STANDARD.
+         01  AUDIT-FILE-RECORD       PIC X(99).
+
+         FD  PARM-FILE
+             LABEL RECORDS ARE STANDARD.
+         01  PARM-FILE-RECORD        PIC X(13).
+
+         FD  ERR-FILE
+             LABEL RECORDS ARE STANDARD.
+         01  ERR-FILE-RECORD         PIC X(101).
+
+         FD  USER-FILE
+             LABEL RECORDS ARE STANDARD.
+         01  USER-FILE-RECORD        PIC X(08).
+
+         FD  HIST-FILE
+             LABEL RECORDS ARE STANDARD.
+         01  HIST-FILE-RECORD        PIC X(68).
+
+         WORKING-STORAGE SECTION.
+       77  WK-CONT         PIC 9(05) VALUE ZERO.
+       77  WK-LIMIT        PIC 9(05) VALUE 5.
+       77  WK-LIMIT-EDIT   PIC X(05).
+       77  WK-CKPT-STATUS  PIC X(02).
+      *> Checkpointed every record (not batched) so a restart after an
+      *> abend never re-writes a SEQOUT detail record that already
+      *> went out - WK-CONT on restart is always the last one written.
+       77  WK-CKPT-INTERVAL PIC 9(02) VALUE 1.
+       77  WK-RESTARTED    PIC X(01) VALUE 'N'.
+       77  WK-SEQOUT-STATUS PIC X(02).
+       77  WK-OPERATOR-ID  PIC X(08) VALUE SPACES.
+       77  WK-OPER-RETRY   PIC 9(02) VALUE 0.
+           COPY WKAUDIT.
+           COPY WKPARM.
+           COPY WKERR.
+           COPY WKUSER.
+           COPY WKHIST.
+
+       PROCEDURE DIVISION.
+
+           MOVE 'CONTADOR' TO WK-VALIDATE-PROGRAM.
+           DISPLAY 'ID DO OPERADOR'
+           ACCEPT WK-OPERATOR-ID.
+           PERFORM VALIDATE-OPERATOR.
+           MOVE 0 TO WK-OPER-RETRY.
+           PERFORM UNTIL USER-IS-VALID OR WK-OPER-RETRY >= 5
+               DISPLAY 'OPERADOR NAO AUTORIZADO - DIGITE NOVAMENTE'
+               ADD 1 TO WK-OPER-RETRY
+               ACCEPT WK-OPERATOR-ID
+                   ON EXCEPTION
+                       MOVE 5 TO WK-OPER-RETRY
+               END-ACCEPT
+               PERFORM VALIDATE-OPERATOR
+           END-PERFORM.
+           IF NOT USER-IS-VALID
+               DISPLAY 'OPERADOR NAO AUTORIZADO - ENCERRANDO'
+               PERFORM LOG-OPERATOR-ERROR
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM OPEN-PARM-FILE.
+           PERFORM CLOSE-PARM-FILE.
+           IF PARM-CONT-LIMIT > 0
+               MOVE PARM-CONT-LIMIT TO WK-LIMIT
+           END-IF.
+
+           DISPLAY 'DIGITE O LIMITE DA CONTAGEM (PADRAO ' WK-LIMIT ')'
+           ACCEPT WK-LIMIT-EDIT
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WK-LIMIT-EDIT NOT = SPACES
+               AND FUNCTION TRIM(WK-LIMIT-EDIT) IS NUMERIC
+               MOVE FUNCTION TRIM(WK-LIMIT-EDIT) TO WK-LIMIT
+           END-IF.
+
+           PERFORM CHECK-FOR-RESTART.
+
+           IF WK-RESTARTED = 'Y'
+               OPEN EXTEND SEQ-OUT-FILE
+           ELSE
+               OPEN OUTPUT SEQ-OUT-FILE
+               INITIALIZE SEQ-OUT-RECORD
+               MOVE 'H' TO SEQ-REC-TYPE
+               MOVE WK-LIMIT TO SEQ-REC-VALUE
+               WRITE SEQ-OUT-RECORD
+           END-IF.
+
+           IF WK-SEQOUT-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ARQUIVO SEQOUT'
+               PERFORM LOG-FILE-ERROR
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM
+             UNTIL WK-CONT >= WK-LIMIT
+               ADD 1 TO WK-CONT
+                   ON SIZE ERROR
+                       PERFORM LOG-OVERFLOW-ERROR
+               END-ADD
+               DISPLAY WK-CONT
+               MOVE 'D' TO SEQ-REC-TYPE
+               MOVE WK-CONT TO SEQ-REC-VALUE
+               WRITE SEQ-OUT-RECORD
+               IF FUNCTION MOD(WK-CONT, WK-CKPT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-PERFORM.
+
+           MOVE 'T' TO SEQ-REC-TYPE.
+           MOVE WK-CONT TO SEQ-REC-VALUE.
+           WRITE SEQ-OUT-RECORD.
+
+           CLOSE SEQ-OUT-FILE.
+
+           PERFORM CLEAR-CHECKPOINT.
+
+           PERFORM OPEN-AUDIT-LOG.
+           MOVE WK-OPERATOR-ID TO AUDIT-OPERATOR.
+           MOVE 'CONTADOR' TO AUDIT-PROGRAM.
+           STRING 'LIMITE=' WK-LIMIT ' GERADOS=' WK-CONT
+               DELIMITED BY SIZE INTO AUDIT-DETAIL.
+           PERFORM WRITE-AUDIT-ENTRY.
+           PERFORM CLOSE-AUDIT-LOG.
+
+           PERFORM OPEN-HIST-LOG.
+           MOVE 'CONTADOR' TO HIST-PROGRAM.
+           STRING 'LIMITE=' WK-LIMIT ' GERADOS=' WK-CONT
+               DELIMITED BY SIZE INTO HIST-DETAIL.
+           PERFORM WRITE-HIST-ENTRY.
+           PERFORM CLOSE-HIST-LOG.
+
+            GOBACK.
+
+       CHECK-FOR-RESTART.
+           MOVE 'N' TO WK-RESTARTED.
+           MOVE ZERO TO WK-CONT.
+           OPEN INPUT CKPT-FILE.
+           IF WK-CKPT-STATUS = '00'
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-CONT TO WK-CONT
+                       MOVE CKPT-LIMIT TO WK-LIMIT
+                       MOVE 'Y' TO WK-RESTARTED
+                       DISPLAY 'RESUMING FROM CHECKPOINT AT ' WK-CONT
+               END-READ
+               CLOSE CKPT-FILE
+           ELSE
+               CLOSE CKPT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE WK-CONT TO CKPT-LAST-CONT.
+           MOVE WK-LIMIT TO CKPT-LIMIT.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           CLOSE CKPT-FILE.
+
+       LOG-OVERFLOW-ERROR.
+           MOVE 'CONTADOR' TO ERR-PROGRAM.
+           MOVE 'OVERFLOW' TO ERR-TYPE.
+           STRING 'CONTAGEM EXCEDEU A CAPACIDADE DO CAMPO WK-CONT'
+               DELIMITED BY SIZE INTO ERR-DETAIL.
+           PERFORM OPEN-ERR-LOG.
+           PERFORM WRITE-ERR-ENTRY.
+           PERFORM CLOSE-ERR-LOG.
+
+       LOG-FILE-ERROR.
+           MOVE 'CONTADOR' TO ERR-PROGRAM.
+           MOVE 'FILE-IO' TO ERR-TYPE.
+           STRING 'FALHA AO ABRIR SEQOUT - STATUS ' WK-SEQOUT-STATUS
+               DELIMITED BY SIZE INTO ERR-DETAIL.
+           PERFORM OPEN-ERR-LOG.
+           PERFORM WRITE-ERR-ENTRY.
+           PERFORM CLOSE-ERR-LOG.
+
+       LOG-OPERATOR-ERROR.
+           MOVE 'CONTADOR' TO ERR-PROGRAM.
+           MOVE 'SIGNON' TO ERR-TYPE.
+           STRING 'OPERADOR ' WK-OPERATOR-ID ' NAO AUTORIZADO APOS '
+               WK-OPER-RETRY ' TENTATIVAS'
+               DELIMITED BY SIZE INTO ERR-DETAIL.
+           PERFORM OPEN-ERR-LOG.
+           PERFORM WRITE-ERR-ENTRY.
+           PERFORM CLOSE-ERR-LOG.
+
+           COPY WKAUDITP.
+
+           COPY WKPARMP.
+
+           COPY WKERRP.
+
+           COPY WKUSERP.
+
+           COPY WKHISTP.
+
+       END PROGRAM CONTADOR.
