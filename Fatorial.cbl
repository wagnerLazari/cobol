@@ -1,42 +1,417 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FATORIAL.
-
-       ENVIRONMENT DIVISION.
-        CONFIGURATION SECTION.
-         SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-
-        FILE SECTION.
-
-        WORKING-STORAGE SECTION.
-       77  CONT PIC 9(03).
-       77  N PIC 9(03).
-       77  FAT PIC 9(03).
-
-       PROCEDURE DIVISION.
-           DISPLAY 'DIGITE UM VALOR PARA FATORIAL'
-           ACCEPT N.
-           MOVE N TO CONT.
-           ADD 1 TO FAT.
-
-           PERFORM
-               UNTIL CONT < 1
-
-               MULTIPLY FAT BY CONT
-               GIVING FAT
-               SUBTRACT 1 FROM CONT
-
-           END-PERFORM
-               DISPLAY FAT'!'
-
-            STOP RUN.
-
-       END PROGRAM FATORIAL.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FATORIAL.
+
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT FAT-IN-FILE ASSIGN TO "FATIN"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-FATIN-STATUS.
+
+             SELECT FAT-RPT-FILE ASSIGN TO "FATRPT"
+                 ORGANIZATION IS SEQUENTIAL.
+
+             SELECT FAT-ERR-FILE ASSIGN TO "FATERR"
+                 ORGANIZATION IS SEQUENTIAL.
+
+             SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-AUDIT-STATUS.
+
+             SELECT FAT-CKPT-FILE ASSIGN TO "FATCKPT"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-FAT-CKPT-STATUS.
+
+             SELECT ERR-FILE ASSIGN TO "ERRLOG"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-ERRFILE-STATUS.
+
+             SELECT USER-FILE ASSIGN TO "USERLIST"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-USERFILE-STATUS.
+
+             SELECT HIST-FILE ASSIGN TO "HISTORY"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-HISTFILE-STATUS.
+
+       DATA DIVISION.
+
+        FILE SECTION.
+        FD  FAT-IN-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  FAT-IN-RECORD.
+            05  FAT-IN-N            PIC X(03).
+
+        FD  FAT-RPT-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  FAT-RPT-LINE            PIC X(80).
+
+        FD  FAT-ERR-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  FAT-ERR-LINE            PIC X(80).
+
+        FD  AUDIT-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  AUDIT-FILE-RECORD       PIC X(99).
+
+        FD  FAT-CKPT-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  FAT-CKPT-RECORD.
+            05  CKPT-LAST-RECNUM    PIC 9(05).
+            05  CKPT-LAST-PAGE      PIC 9(03).
+
+        FD  ERR-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  ERR-FILE-RECORD         PIC X(101).
+
+        FD  USER-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  USER-FILE-RECORD        PIC X(08).
+
+        FD  HIST-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  HIST-FILE-RECORD        PIC X(68).
+
+        WORKING-STORAGE SECTION.
+       77  CONT PIC 9(03).
+      *> N and FAT come from the shared numeric copybook; FAT-SPARE
+      *> is the copybook's second input slot, unused by this program.
+           COPY WKNUM REPLACING ==NUM-IN1== BY ==N==
+                                ==NUM-IN2== BY ==FAT-SPARE==
+                                ==NUM-RESULT== BY ==FAT==.
+       77  WK-OVERFLOW PIC X(01) VALUE 'N'.
+           88  FAT-OVERFLOWED VALUE 'Y'.
+       77  WK-MODE            PIC 9(01) VALUE 1.
+       77  WK-FATIN-STATUS    PIC X(02).
+       77  WK-LINE-COUNT      PIC 9(02) VALUE 0.
+       77  WK-PAGE-COUNT      PIC 9(03) VALUE 0.
+       77  WK-LINES-PER-PAGE  PIC 9(02) VALUE 20.
+       77  WK-N-EDIT          PIC X(03).
+       77  WK-N-VALID         PIC X(01) VALUE 'N'.
+           88  N-IS-VALID         VALUE 'Y'.
+       77  WK-REC-NUM         PIC 9(05) VALUE 0.
+       77  WK-FAT-CKPT-STATUS PIC X(02).
+      *> Checkpointed every record (not batched) so a restart after an
+      *> abend never reprocesses an input record whose FATRPT/FATERR
+      *> line already went out.
+       77  WK-CKPT-INTERVAL   PIC 9(02) VALUE 1.
+       77  WK-RESTARTED       PIC X(01) VALUE 'N'.
+       77  WK-SKIP-COUNT      PIC 9(05) VALUE 0.
+       77  WK-OPERATOR-ID     PIC X(08) VALUE SPACES.
+       77  WK-OPER-RETRY      PIC 9(02) VALUE 0.
+       77  WK-N-RETRY         PIC 9(02) VALUE 0.
+           COPY WKAUDIT.
+           COPY WKERR.
+           COPY WKUSER.
+           COPY WKHIST.
+
+       01  WK-ERR-LINE-FMT.
+           05  FILLER            PIC X(11) VALUE 'REG ERRO: '.
+           05  WK-ERR-RECNUM     PIC ZZZZ9.
+           05  FILLER            PIC X(11) VALUE '  VALOR: '.
+           05  WK-ERR-VALUE      PIC X(10).
+           05  FILLER            PIC X(30) VALUE
+               'ENTRADA NAO NUMERICA/NEGATIVA'.
+
+       01  WK-HEADER-1.
+           05  FILLER            PIC X(20) VALUE 'RELATORIO FATORIAIS'.
+           05  FILLER            PIC X(10) VALUE SPACES.
+           05  FILLER            PIC X(08) VALUE 'PAGINA: '.
+           05  WK-HDR-PAGE       PIC ZZ9.
+
+       01  WK-HEADER-2.
+           05  FILLER            PIC X(06) VALUE '  N'.
+           05  FILLER            PIC X(14) VALUE SPACES.
+           05  FILLER            PIC X(10) VALUE 'FATORIAL'.
+
+       01  WK-DETAIL-LINE.
+           05  WK-DTL-N          PIC ZZ9.
+           05  FILLER            PIC X(14) VALUE SPACES.
+           05  WK-DTL-FAT        PIC Z(8)9.
+           05  FILLER            PIC X(10) VALUE SPACES.
+           05  WK-DTL-MSG        PIC X(30).
+
+       01  WK-FAT-TOTAL-LINE.
+           05  FILLER            PIC X(20) VALUE 'TOTAL DE REGISTROS: '.
+           05  WK-FAT-TOTAL      PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+           MOVE 'FATORIAL' TO WK-VALIDATE-PROGRAM.
+           DISPLAY 'ID DO OPERADOR'
+           ACCEPT WK-OPERATOR-ID.
+           PERFORM VALIDATE-OPERATOR.
+           MOVE 0 TO WK-OPER-RETRY.
+           PERFORM UNTIL USER-IS-VALID OR WK-OPER-RETRY >= 5
+               DISPLAY 'OPERADOR NAO AUTORIZADO - DIGITE NOVAMENTE'
+               ADD 1 TO WK-OPER-RETRY
+               ACCEPT WK-OPERATOR-ID
+                   ON EXCEPTION
+                       MOVE 5 TO WK-OPER-RETRY
+               END-ACCEPT
+               PERFORM VALIDATE-OPERATOR
+           END-PERFORM.
+           IF NOT USER-IS-VALID
+               DISPLAY 'OPERADOR NAO AUTORIZADO - ENCERRANDO'
+               PERFORM LOG-OPERATOR-ERROR
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           DISPLAY 'MODO: 1-INTERATIVO  2-LOTE'
+           ACCEPT WK-MODE.
+
+           IF WK-MODE = 2
+               PERFORM BATCH-MODE
+           ELSE
+               PERFORM INTERACTIVE-MODE
+           END-IF.
+
+           PERFORM OPEN-AUDIT-LOG.
+           MOVE WK-OPERATOR-ID TO AUDIT-OPERATOR.
+           MOVE 'FATORIAL' TO AUDIT-PROGRAM.
+           IF WK-MODE = 2
+               STRING 'MODO=LOTE REGISTROS=' WK-REC-NUM
+                   DELIMITED BY SIZE INTO AUDIT-DETAIL
+           ELSE
+               STRING 'MODO=INTERATIVO N=' N ' FAT=' FAT
+                   DELIMITED BY SIZE INTO AUDIT-DETAIL
+           END-IF.
+           PERFORM WRITE-AUDIT-ENTRY.
+           PERFORM CLOSE-AUDIT-LOG.
+
+           PERFORM OPEN-HIST-LOG.
+           MOVE 'FATORIAL' TO HIST-PROGRAM.
+           IF WK-MODE = 2
+               STRING 'MODO=LOTE REGISTROS=' WK-REC-NUM
+                   DELIMITED BY SIZE INTO HIST-DETAIL
+           ELSE
+               STRING 'MODO=INTERATIVO N=' N ' FAT=' FAT
+                   DELIMITED BY SIZE INTO HIST-DETAIL
+           END-IF.
+           PERFORM WRITE-HIST-ENTRY.
+           PERFORM CLOSE-HIST-LOG.
+
+            GOBACK.
+
+       INTERACTIVE-MODE.
+           MOVE 'N' TO WK-N-VALID.
+           MOVE 0 TO WK-N-RETRY.
+           PERFORM UNTIL N-IS-VALID OR WK-N-RETRY >= 5
+               DISPLAY 'DIGITE UM VALOR PARA FATORIAL'
+               ACCEPT WK-N-EDIT
+                   ON EXCEPTION
+                       MOVE 5 TO WK-N-RETRY
+               END-ACCEPT
+               IF WK-N-EDIT NOT = SPACES
+                   AND FUNCTION TRIM(WK-N-EDIT) IS NUMERIC
+                   SET N-IS-VALID TO TRUE
+                   MOVE FUNCTION TRIM(WK-N-EDIT) TO N
+               ELSE
+                   DISPLAY 'ENTRADA INVALIDA - DIGITE NOVAMENTE'
+                   ADD 1 TO WK-N-RETRY
+               END-IF
+           END-PERFORM.
+           IF NOT N-IS-VALID
+               DISPLAY 'ENTRADA INVALIDA REPETIDA - ENCERRANDO'
+               PERFORM LOG-INPUT-ERROR
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM CALC-FATORIAL.
+           IF FAT-OVERFLOWED
+               DISPLAY 'FATORIAL DE ' N ' NAO CALCULADO (OVERFLOW)'
+           ELSE
+               DISPLAY FAT'!'
+           END-IF.
+
+       BATCH-MODE.
+           PERFORM CHECK-FOR-RESTART.
+           OPEN INPUT FAT-IN-FILE.
+           IF WK-FATIN-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE ENTRADA FATIN'
+               PERFORM LOG-FILE-ERROR
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               IF WK-RESTARTED = 'Y'
+                   OPEN EXTEND FAT-RPT-FILE
+                   OPEN EXTEND FAT-ERR-FILE
+                   PERFORM SKIP-PROCESSED-RECORDS
+               ELSE
+                   OPEN OUTPUT FAT-RPT-FILE
+                   OPEN OUTPUT FAT-ERR-FILE
+                   PERFORM WRITE-PAGE-HEADER
+               END-IF
+               PERFORM UNTIL WK-FATIN-STATUS = '10'
+                   READ FAT-IN-FILE
+                       AT END
+                           MOVE '10' TO WK-FATIN-STATUS
+                       NOT AT END
+                           ADD 1 TO WK-REC-NUM
+                           IF FAT-IN-N IS NUMERIC
+                               MOVE FAT-IN-N TO N
+                               PERFORM CALC-FATORIAL
+                               PERFORM WRITE-DETAIL-LINE
+                           ELSE
+                               PERFORM WRITE-ERROR-LINE
+                           END-IF
+                           IF FUNCTION MOD(WK-REC-NUM, WK-CKPT-INTERVAL)
+                               = 0
+                               PERFORM WRITE-CHECKPOINT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               MOVE WK-REC-NUM TO WK-FAT-TOTAL
+               WRITE FAT-RPT-LINE FROM WK-FAT-TOTAL-LINE
+               CLOSE FAT-IN-FILE
+               CLOSE FAT-RPT-FILE
+               CLOSE FAT-ERR-FILE
+               PERFORM CLEAR-CHECKPOINT
+           END-IF.
+
+       CHECK-FOR-RESTART.
+           MOVE 'N' TO WK-RESTARTED.
+           MOVE 0 TO WK-REC-NUM.
+           OPEN INPUT FAT-CKPT-FILE.
+           IF WK-FAT-CKPT-STATUS = '00'
+               READ FAT-CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-RECNUM TO WK-REC-NUM
+                       MOVE CKPT-LAST-PAGE TO WK-PAGE-COUNT
+                       MOVE 'Y' TO WK-RESTARTED
+                       DISPLAY 'RETOMANDO A PARTIR DO REGISTRO '
+                           WK-REC-NUM
+               END-READ
+               CLOSE FAT-CKPT-FILE
+           ELSE
+               CLOSE FAT-CKPT-FILE
+           END-IF.
+
+       SKIP-PROCESSED-RECORDS.
+           MOVE WK-REC-NUM TO WK-SKIP-COUNT.
+           MOVE 0 TO WK-REC-NUM.
+           PERFORM WK-SKIP-COUNT TIMES
+               READ FAT-IN-FILE
+                   AT END
+                       MOVE '10' TO WK-FATIN-STATUS
+                   NOT AT END
+                       ADD 1 TO WK-REC-NUM
+               END-READ
+           END-PERFORM.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT FAT-CKPT-FILE.
+           MOVE WK-REC-NUM TO CKPT-LAST-RECNUM.
+           MOVE WK-PAGE-COUNT TO CKPT-LAST-PAGE.
+           WRITE FAT-CKPT-RECORD.
+           CLOSE FAT-CKPT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT FAT-CKPT-FILE.
+           CLOSE FAT-CKPT-FILE.
+
+       CALC-FATORIAL.
+           MOVE 'N' TO WK-OVERFLOW.
+           MOVE 0 TO FAT.
+           MOVE N TO CONT.
+           ADD 1 TO FAT.
+
+           PERFORM
+               UNTIL CONT < 1 OR FAT-OVERFLOWED
+
+               MULTIPLY FAT BY CONT
+                   GIVING FAT
+                   ON SIZE ERROR
+                       SET FAT-OVERFLOWED TO TRUE
+                       DISPLAY 'ERRO: RESULTADO EXCEDE A CAPACIDADE'
+                       PERFORM LOG-OVERFLOW-ERROR
+               END-MULTIPLY
+               SUBTRACT 1 FROM CONT
+
+           END-PERFORM.
+
+       WRITE-PAGE-HEADER.
+           ADD 1 TO WK-PAGE-COUNT.
+           MOVE WK-PAGE-COUNT TO WK-HDR-PAGE.
+           WRITE FAT-RPT-LINE FROM WK-HEADER-1.
+           WRITE FAT-RPT-LINE FROM WK-HEADER-2.
+           MOVE 0 TO WK-LINE-COUNT.
+
+       WRITE-DETAIL-LINE.
+           IF WK-LINE-COUNT >= WK-LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADER
+           END-IF.
+           MOVE N TO WK-DTL-N.
+           IF FAT-OVERFLOWED
+               MOVE 0 TO WK-DTL-FAT
+               MOVE 'OVERFLOW - NAO CALCULADO' TO WK-DTL-MSG
+           ELSE
+               MOVE FAT TO WK-DTL-FAT
+               MOVE SPACES TO WK-DTL-MSG
+           END-IF.
+           WRITE FAT-RPT-LINE FROM WK-DETAIL-LINE.
+           ADD 1 TO WK-LINE-COUNT.
+
+       WRITE-ERROR-LINE.
+           MOVE WK-REC-NUM TO WK-ERR-RECNUM.
+           MOVE FAT-IN-N TO WK-ERR-VALUE.
+           WRITE FAT-ERR-LINE FROM WK-ERR-LINE-FMT.
+
+       LOG-OVERFLOW-ERROR.
+           MOVE 'FATORIAL' TO ERR-PROGRAM.
+           MOVE 'OVERFLOW' TO ERR-TYPE.
+           STRING 'CALCULO DE FATORIAL DE ' N ' EXCEDEU A CAPACIDADE'
+               DELIMITED BY SIZE INTO ERR-DETAIL.
+           PERFORM OPEN-ERR-LOG.
+           PERFORM WRITE-ERR-ENTRY.
+           PERFORM CLOSE-ERR-LOG.
+
+       LOG-FILE-ERROR.
+           MOVE 'FATORIAL' TO ERR-PROGRAM.
+           MOVE 'FILE-IO' TO ERR-TYPE.
+           STRING 'FALHA AO ABRIR FATIN - STATUS ' WK-FATIN-STATUS
+               DELIMITED BY SIZE INTO ERR-DETAIL.
+           PERFORM OPEN-ERR-LOG.
+           PERFORM WRITE-ERR-ENTRY.
+           PERFORM CLOSE-ERR-LOG.
+
+       LOG-OPERATOR-ERROR.
+           MOVE 'FATORIAL' TO ERR-PROGRAM.
+           MOVE 'SIGNON' TO ERR-TYPE.
+           STRING 'OPERADOR ' WK-OPERATOR-ID ' NAO AUTORIZADO APOS '
+               WK-OPER-RETRY ' TENTATIVAS'
+               DELIMITED BY SIZE INTO ERR-DETAIL.
+           PERFORM OPEN-ERR-LOG.
+           PERFORM WRITE-ERR-ENTRY.
+           PERFORM CLOSE-ERR-LOG.
+
+       LOG-INPUT-ERROR.
+           MOVE 'FATORIAL' TO ERR-PROGRAM.
+           MOVE 'INPUT' TO ERR-TYPE.
+           STRING 'ENTRADA INVALIDA REPETIDA PARA N APOS '
+               WK-N-RETRY ' TENTATIVAS'
+               DELIMITED BY SIZE INTO ERR-DETAIL.
+           PERFORM OPEN-ERR-LOG.
+           PERFORM WRITE-ERR-ENTRY.
+           PERFORM CLOSE-ERR-LOG.
+
+           COPY WKAUDITP.
+
+           COPY WKERRP.
+
+           COPY WKUSERP.
+
+           COPY WKHISTP.
+
+       END PROGRAM FATORIAL.
