@@ -12,33 +12,224 @@
          SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT FIB-OUT-FILE ASSIGN TO "FIBOUT"
+                 ORGANIZATION IS SEQUENTIAL.
+
+             SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-AUDIT-STATUS.
+
+             SELECT PARM-FILE ASSIGN TO "PARMCTL"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-PARM-STATUS.
+
+             SELECT FIB-IC-FILE ASSIGN TO "FIBIC"
+                 ORGANIZATION IS SEQUENTIAL.
+
+             SELECT ERR-FILE ASSIGN TO "ERRLOG"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-ERRFILE-STATUS.
+
+             SELECT USER-FILE ASSIGN TO "USERLIST"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-USERFILE-STATUS.
+
+             SELECT HIST-FILE ASSIGN TO "HISTORY"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WK-HISTFILE-STATUS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  FIB-OUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  FIB-OUT-RECORD.
+           05  FIB-OUT-PREV        PIC 9(03).
+           05  FIB-OUT-CURR        PIC 9(03).
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-FILE-RECORD       PIC X(99).
+
+       FD  PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PARM-FILE-RECORD        PIC X(13).
+
+       FD  FIB-IC-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  FIB-IC-FILE-RECORD      PIC X(14).
+
+       FD  ERR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERR-FILE-RECORD         PIC X(101).
+
+       FD  USER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  USER-FILE-RECORD        PIC X(08).
+
+       FD  HIST-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  HIST-FILE-RECORD        PIC X(68).
+
        WORKING-STORAGE SECTION.
        77  A        PIC 9(03) VALUE 0.
-       77  B        PIC 9(03).
-       77  C        PIC 9(03).
+       77  B        PIC 9(03) VALUE 0.
+       77  C        PIC 9(03) VALUE 0.
        77  FIB      PIC 9(03) VALUE 0.
        77  FIB1      PIC 9(03) VALUE 0.
+       77  WK-TERM-COUNT PIC 9(02) VALUE 9.
+       77  WK-TERM-COUNT-EDIT PIC X(02).
+       77  WK-C-LIMIT    PIC 9(03).
+       77  WK-OVERFLOW   PIC X(01) VALUE 'N'.
+           88  FIB-OVERFLOWED VALUE 'Y'.
+       77  WK-OPERATOR-ID PIC X(08) VALUE SPACES.
+       77  WK-OPER-RETRY  PIC 9(02) VALUE 0.
+           COPY WKAUDIT.
+           COPY WKPARM.
+           COPY WKFIBIC.
+           COPY WKERR.
+           COPY WKUSER.
+           COPY WKHIST.
+       77  WK-IC-SEQ      PIC 9(03) VALUE 0.
 
        PROCEDURE DIVISION.
 
+           MOVE 'FIBONACCI' TO WK-VALIDATE-PROGRAM.
+           DISPLAY 'ID DO OPERADOR'
+           ACCEPT WK-OPERATOR-ID.
+           PERFORM VALIDATE-OPERATOR.
+           MOVE 0 TO WK-OPER-RETRY.
+           PERFORM UNTIL USER-IS-VALID OR WK-OPER-RETRY >= 5
+               DISPLAY 'OPERADOR NAO AUTORIZADO - DIGITE NOVAMENTE'
+               ADD 1 TO WK-OPER-RETRY
+               ACCEPT WK-OPERATOR-ID
+                   ON EXCEPTION
+                       MOVE 5 TO WK-OPER-RETRY
+               END-ACCEPT
+               PERFORM VALIDATE-OPERATOR
+           END-PERFORM.
+           IF NOT USER-IS-VALID
+               DISPLAY 'OPERADOR NAO AUTORIZADO - ENCERRANDO'
+               PERFORM LOG-OPERATOR-ERROR
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM OPEN-PARM-FILE.
+           PERFORM CLOSE-PARM-FILE.
+           IF PARM-FIB-TERMS > 0
+               MOVE PARM-FIB-TERMS TO WK-TERM-COUNT
+           END-IF.
+
+           DISPLAY 'DIGITE A QUANTIDADE DE TERMOS (PADRAO '
+               WK-TERM-COUNT ')'
+           ACCEPT WK-TERM-COUNT-EDIT
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WK-TERM-COUNT-EDIT NOT = SPACES
+               AND FUNCTION TRIM(WK-TERM-COUNT-EDIT) IS NUMERIC
+               MOVE FUNCTION TRIM(WK-TERM-COUNT-EDIT) TO WK-TERM-COUNT
+           END-IF.
+           COMPUTE WK-C-LIMIT = WK-TERM-COUNT + 2.
+
            ADD 1 TO B.
            ADD 3 TO C.
            DISPLAY 'FIB ' A.
            DISPLAY 'FIB ' B.
 
+           OPEN OUTPUT FIB-OUT-FILE.
+           OPEN OUTPUT FIB-IC-FILE.
+           MOVE 0 TO FIB-OUT-PREV.
+           MOVE A TO FIB-OUT-CURR.
+           WRITE FIB-OUT-RECORD.
+           PERFORM WRITE-IC-RECORD.
+           MOVE A TO FIB-OUT-PREV.
+           MOVE B TO FIB-OUT-CURR.
+           WRITE FIB-OUT-RECORD.
+           PERFORM WRITE-IC-RECORD.
+
            FIB-PROX SECTION.
-           PERFORM UNTIL C = 11
+           PERFORM UNTIL C >= WK-C-LIMIT OR FIB-OVERFLOWED
 
+               MOVE B TO FIB1
                COMPUTE FIB
                    = (A+B)
-               DISPLAY 'FIB ' FIB
-               MOVE B TO A
-               MOVE FIB TO B
-               ADD 1 TO C
+                   ON SIZE ERROR
+                       SET FIB-OVERFLOWED TO TRUE
+                       DISPLAY 'ERRO: PROXIMO TERMO EXCEDE A CAPACIDADE'
+                       PERFORM LOG-OVERFLOW-ERROR
+               END-COMPUTE
+               IF NOT FIB-OVERFLOWED
+                   DISPLAY 'FIB ' FIB
+                   MOVE FIB1 TO FIB-OUT-PREV
+                   MOVE FIB TO FIB-OUT-CURR
+                   WRITE FIB-OUT-RECORD
+                   PERFORM WRITE-IC-RECORD
+                   MOVE B TO A
+                   MOVE FIB TO B
+                   ADD 1 TO C
+               END-IF
+
+           END-PERFORM.
+
+           CLOSE FIB-OUT-FILE.
+           CLOSE FIB-IC-FILE.
+
+           PERFORM OPEN-AUDIT-LOG.
+           MOVE WK-OPERATOR-ID TO AUDIT-OPERATOR.
+           MOVE 'FIBONACCI' TO AUDIT-PROGRAM.
+           STRING 'TERMOS=' WK-TERM-COUNT ' ULTIMO=' B
+               DELIMITED BY SIZE INTO AUDIT-DETAIL.
+           PERFORM WRITE-AUDIT-ENTRY.
+           PERFORM CLOSE-AUDIT-LOG.
+
+           PERFORM OPEN-HIST-LOG.
+           MOVE 'FIBONACCI' TO HIST-PROGRAM.
+           STRING 'TERMOS=' WK-TERM-COUNT ' ULTIMO=' B
+               DELIMITED BY SIZE INTO HIST-DETAIL.
+           PERFORM WRITE-HIST-ENTRY.
+           PERFORM CLOSE-HIST-LOG.
+
+           GOBACK.
+
+       WRITE-IC-RECORD.
+           ADD 1 TO WK-IC-SEQ.
+           MOVE WK-IC-SEQ TO FIB-IC-SEQ.
+           MOVE FIB-OUT-CURR TO FIB-IC-VALUE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO FIB-IC-RUN-DATE.
+           MOVE FIB-IC-RECORD TO FIB-IC-FILE-RECORD.
+           WRITE FIB-IC-FILE-RECORD.
+
+       LOG-OVERFLOW-ERROR.
+           MOVE 'FIBONACCI' TO ERR-PROGRAM.
+           MOVE 'OVERFLOW' TO ERR-TYPE.
+           STRING 'PROXIMO TERMO APOS ' B ' EXCEDEU A CAPACIDADE'
+               DELIMITED BY SIZE INTO ERR-DETAIL.
+           PERFORM OPEN-ERR-LOG.
+           PERFORM WRITE-ERR-ENTRY.
+           PERFORM CLOSE-ERR-LOG.
+
+       LOG-OPERATOR-ERROR.
+           MOVE 'FIBONACCI' TO ERR-PROGRAM.
+           MOVE 'SIGNON' TO ERR-TYPE.
+           STRING 'OPERADOR ' WK-OPERATOR-ID ' NAO AUTORIZADO APOS '
+               WK-OPER-RETRY ' TENTATIVAS'
+               DELIMITED BY SIZE INTO ERR-DETAIL.
+           PERFORM OPEN-ERR-LOG.
+           PERFORM WRITE-ERR-ENTRY.
+           PERFORM CLOSE-ERR-LOG.
+
+           COPY WKAUDITP.
+
+           COPY WKPARMP.
+
+           COPY WKERRP.
+
+           COPY WKUSERP.
 
-           END-PERFORM
+           COPY WKHISTP.
 
-           STOP RUN.
        END PROGRAM FIBONACCI.
