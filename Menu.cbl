@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Menu-driven front end for the numeric utility suite.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+
+        FILE SECTION.
+
+        WORKING-STORAGE SECTION.
+       77  WK-OPCAO PIC 9(01) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           PERFORM UNTIL WK-OPCAO = 9
+               DISPLAY ' '
+               DISPLAY '========== MENU DE UTILITARIOS =========='
+               DISPLAY '1 - CONTADOR   (contador/gerador de sequencia)'
+               DISPLAY '2 - FATORIAL   (calculo de fatorial)'
+               DISPLAY '3 - FIBONACCI  (serie de fibonacci)'
+               DISPLAY '4 - PARA       (par de contadores)'
+               DISPLAY '5 - SOMA2      (soma de dois numeros)'
+               DISPLAY '9 - SAIR'
+               DISPLAY 'ESCOLHA UMA OPCAO'
+               ACCEPT WK-OPCAO
+
+               EVALUATE WK-OPCAO
+                   WHEN 1
+                       CALL 'CONTADOR'
+                       CANCEL 'CONTADOR'
+                   WHEN 2
+                       CALL 'FATORIAL'
+                       CANCEL 'FATORIAL'
+                   WHEN 3
+                       CALL 'FIBONACCI'
+                       CANCEL 'FIBONACCI'
+                   WHEN 4
+                       CALL 'PARA'
+                       CANCEL 'PARA'
+                   WHEN 5
+                       CALL 'SOMA2'
+                       CANCEL 'SOMA2'
+                   WHEN 9
+                       DISPLAY 'ENCERRANDO'
+                   WHEN OTHER
+                       DISPLAY 'OPCAO INVALIDA'
+               END-EVALUATE
+           END-PERFORM.
+
+           STOP RUN.
+       END PROGRAM MENU.
